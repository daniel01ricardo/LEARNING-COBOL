@@ -1,35 +1,124 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Generates a Fibonacci sequence to seed growth-sequence
+      *          tables for interest/amortization schedules.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FIBOCOB.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIBOUT ASSIGN TO "FIBOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBOUT-STATUS.
+           SELECT FIBPARM ASSIGN TO "FIBPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FIBPARM-STATUS.
+           SELECT FIBIDX ASSIGN TO "FIBIDX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS FX-SEQ
+               FILE STATUS IS WS-FIBIDX-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  FIBOUT.
+       01  FB-REGISTRO.
+           03 FB-SEQ                   PIC 9(04).
+           03 FB-VALOR                 PIC 9(18).
+       FD  FIBIDX.
+       01  FX-REGISTRO.
+           03 FX-SEQ                   PIC 9(04).
+           03 FX-VALOR                 PIC 9(18).
+       FD  FIBPARM.
+       01  FP-REGISTRO.
+           03 FP-TERMOS                PIC 9(04).
        WORKING-STORAGE SECTION.
-       77 WS-NUM1             PIC 999.
-       77 WS-NUM2             PIC 999.
-       77 WS-NUM3             PIC 999.
-       77 I                PIC 99.
-       77 FIBST            PIC XXX.
-       77 RES              PIC X(64).
+       77 WS-NUM1                  PIC 9(18).
+       77 WS-NUM2                  PIC 9(18).
+       77 WS-NUM3                  PIC 9(18).
+       77 I                        PIC 9(04).
+       77 WS-LIMITE                PIC 9(04)   VALUE 15.
+       77 WS-PARM-ARG              PIC X(04)   VALUE SPACES.
+       77 WS-FIBOUT-STATUS         PIC XX.
+          88 FIBOUT-OK             VALUE '00'.
+       77 WS-FIBPARM-STATUS        PIC XX.
+          88 FIBPARM-OK            VALUE '00'.
+       77 WS-FIBIDX-STATUS         PIC XX.
+          88 FIBIDX-OK             VALUE '00'.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           MOVE 0 to I
-           MOVE 0 to WS-NUM1
-           MOVE 1 to WS-NUM2
-           PERFORM UNTIL I IS GREATER THAN 15
-               ADD WS-NUM1 TO WS-NUM2 GIVING WS-NUM3
-               MOVE WS-NUM2 TO WS-NUM1
-               MOVE WS-NUM3 TO WS-NUM2
-               MOVE WS-NUM1 TO FIBST
-               STRING RES   DELIMITED BY SPACE
-                  FIBST DELIMITED BY SIZE
-                  ","   DELIMITED BY SIZE INTO RES
-               ADD 1 TO I
-         END-PERFORM.
-         DISPLAY RES "..."
-            STOP RUN.
+           PERFORM P100-INICIALIZA
+           PERFORM P500-CALCULA UNTIL I IS GREATER THAN WS-LIMITE
+           PERFORM P900-FIM
+           .
+
+       P100-INICIALIZA.
+           MOVE 0 TO I
+           MOVE 0 TO WS-NUM1
+           MOVE 1 TO WS-NUM2
+           OPEN OUTPUT FIBOUT
+           IF NOT FIBOUT-OK
+               DISPLAY 'ERRO ABERTURA FIBOUT: ' WS-FIBOUT-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           OPEN OUTPUT FIBIDX
+           IF NOT FIBIDX-OK
+               DISPLAY 'ERRO ABERTURA FIBIDX: ' WS-FIBIDX-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF
+           PERFORM P110-LE-TERMOS
+           .
+
+       P110-LE-TERMOS.
+      *    Number of terms comes from the JCL PARM, or failing that
+      *    a small parameter record, so a different schedule length
+      *    does not need a recompile. Falls back to 15 terms.
+           MOVE ZERO TO WS-LIMITE
+           ACCEPT WS-PARM-ARG FROM COMMAND-LINE
+           IF WS-PARM-ARG IS NUMERIC AND WS-PARM-ARG NOT = ZERO
+               MOVE WS-PARM-ARG TO WS-LIMITE
+           ELSE
+               OPEN INPUT FIBPARM
+               IF FIBPARM-OK
+                   READ FIBPARM
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE FP-TERMOS TO WS-LIMITE
+                   END-READ
+                   CLOSE FIBPARM
+               END-IF
+           END-IF
+           IF WS-LIMITE = ZERO
+               MOVE 15 TO WS-LIMITE
+           END-IF
+           .
+
+       P500-CALCULA.
+           ADD WS-NUM1 TO WS-NUM2 GIVING WS-NUM3
+               ON SIZE ERROR
+                   DISPLAY 'TERMO EXCEDE WS-NUM3, TERMOS PARADO EM '
+                      I
+                   MOVE 16 TO RETURN-CODE
+                   GOBACK
+           END-ADD
+           MOVE WS-NUM2 TO WS-NUM1
+           MOVE WS-NUM3 TO WS-NUM2
+           ADD 1 TO I
+           MOVE I      TO FB-SEQ
+           MOVE WS-NUM1 TO FB-VALOR
+           WRITE FB-REGISTRO
+           MOVE I      TO FX-SEQ
+           MOVE WS-NUM1 TO FX-VALOR
+           WRITE FX-REGISTRO
+           .
+
+       P900-FIM.
+           CLOSE FIBOUT
+           CLOSE FIBIDX
+           GOBACK.
        END PROGRAM FIBOCOB.
