@@ -1,93 +1,489 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Edits demographic intake transactions in batch.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOLIF.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANFILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANFILE-STATUS.
+           SELECT EXCPFILE ASSIGN TO "EXCPFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCPFILE-STATUS.
+           SELECT PARMFILE ASSIGN TO "PARMFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARMFILE-STATUS.
+           SELECT AUDFILE ASSIGN TO "AUDFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDFILE-STATUS.
+           SELECT DEMOFILE ASSIGN TO "DEMOFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DM-ID-CLIENTE
+               FILE STATUS IS WS-DEMOFILE-STATUS.
+           SELECT CHKFILE ASSIGN TO "CHKFILE"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKFILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  PARMFILE.
+       01  PM-REGISTRO.
+           03 PM-LINHA-LIMITE          PIC 99.
+           03 PM-CODIGO-VALIDO         PIC 9.
+       FD  TRANFILE.
+       01  TR-REGISTRO.
+           03 TR-ID-CLIENTE            PIC 9(06).
+       FD  DEMOFILE.
+       01  DM-REGISTRO.
+           03 DM-ID-CLIENTE            PIC 9(06).
+           03 DM-STATUS                PIC 9.
+           03 DM-LINHA                 PIC 99.
+           03 DM-CODIGO                PIC 9.
+           03 DM-CAMPO                 PIC 99.
+           03 DM-DADO                  PIC 99.
+       FD  EXCPFILE.
+           COPY CPYIFEX.
+       FD  AUDFILE.
+       01  AU-REGISTRO.
+           03 AU-ID-CLIENTE            PIC 9(06).
+           03 AU-STATUS                PIC 9.
+           03 AU-LINHA                 PIC 99.
+           03 AU-CODIGO                PIC 9.
+           03 AU-CAMPO                 PIC 99.
+           03 AU-DADO                  PIC 99.
+           03 AU-DISPOSICAO            PIC X.
+              88 AU-ACEITO             VALUE 'A'.
+              88 AU-REJEITADO          VALUE 'R'.
+           03 AU-RAZAO                 PIC 99.
+           03 AU-DATA                  PIC 9(08).
+           03 AU-HORA                  PIC 9(08).
+       FD  CHKFILE.
+       01  CK-REGISTRO.
+           03 CK-ID-CLIENTE            PIC 9(06).
+           03 CK-CNT-LIDOS             PIC 9(07).
+           03 CK-CNT-ACEITOS           PIC 9(07).
+           03 CK-CNT-REJEITADOS        PIC 9(07).
        WORKING-STORAGE SECTION.
-       01 WS-VARIAVEIS.
-           03 WS-NUM-1                 PIC S9(04)V99.
-           03 WS-NUM-2                 PIC S9(04)V99.
-           03 WS-TEXTO                 PIC X(20).
-           03 WS-STATUS                PIC 9.
-           03 WS-LINHA                 PIC 99.
-           03 WS-CODIGO                PIC 9.
-           03 WS-CAMPO                 PIC 99.
-           03 WS-DADO                  PIC 99.
+           COPY CPYIFRC.
+           COPY CPYIFST.
+       01 WS-ARQUIVOS.
+           03 WS-TRANFILE-STATUS       PIC XX.
+              88 TRANFILE-OK           VALUE '00'.
+              88 TRANFILE-FIM          VALUE '10'.
+           03 WS-EXCPFILE-STATUS       PIC XX.
+              88 EXCPFILE-OK           VALUE '00'.
+           03 WS-PARMFILE-STATUS       PIC XX.
+              88 PARMFILE-OK           VALUE '00'.
+           03 WS-AUDFILE-STATUS        PIC XX.
+              88 AUDFILE-OK            VALUE '00'.
+           03 WS-DEMOFILE-STATUS       PIC XX.
+              88 DEMOFILE-OK           VALUE '00'.
+           03 WS-CHKFILE-STATUS        PIC XX.
+              88 CHKFILE-OK            VALUE '00'.
+       01 WS-RESTART.
+      *    A run started with the COMMAND-LINE/PARM value RESTART
+      *    resumes after the last checkpointed key instead of from
+      *    the top of TRANFILE; CORRECAO puts the run into the manual
+      *    correction mode used below by P515-OBTEM-NUM-2. Any other
+      *    value starts a plain batch run.
+           03 WS-PARM-ARG              PIC X(08)   VALUE SPACES.
+           03 WS-RESTART-SW            PIC X       VALUE 'N'.
+              88 RODADA-DE-RESTART     VALUE 'S'.
+           03 WS-RECUPERANDO-SW        PIC X       VALUE 'N'.
+              88 EM-RECUPERACAO        VALUE 'S'.
+           03 WS-CHAVE-ACHADA-SW       PIC X       VALUE 'N'.
+              88 CHAVE-DO-CHECKPOINT-ACHADA VALUE 'S'.
+           03 WS-CORRECAO-SW           PIC X       VALUE 'N'.
+              88 MODO-CORRECAO         VALUE 'S'.
+           03 WS-CHECKPOINT-A-CADA     PIC 9(04)   VALUE 50.
+           03 WS-ULTIMA-CHAVE          PIC 9(06)   VALUE ZERO.
+           03 WS-CKPT-QUOCIENTE        PIC 9(07)   VALUE ZERO.
+           03 WS-CKPT-RESTO            PIC 9(04)   VALUE ZERO.
+       01 WS-CORRECAO-INTERATIVA.
+      *    Bounded re-prompt for the handful of fields keyed by hand
+      *    during a manual correction session - a fat-fingered entry
+      *    costs at most WS-MAX-TENTATIVAS attempts, not the reject.
+           03 WS-TENTATIVAS            PIC 9       VALUE ZERO.
+           03 WS-MAX-TENTATIVAS        PIC 9       VALUE 3.
+           03 WS-NUM2-SW               PIC X       VALUE 'N'.
+              88 WS-NUM-2-OK           VALUE 'S'.
+       01 WS-TIMESTAMP.
+           03 WS-TS-DATA               PIC 9(08).
+           03 WS-TS-HORA               PIC 9(08).
+       01 WS-PARAMETROS.
+           03 WS-LINHA-LIMITE          PIC 99      VALUE 30.
+           03 WS-CODIGO-VALIDO         PIC 9       VALUE 2.
+       01 WS-CHAVES.
+           03 WS-EOF-SW                PIC X       VALUE 'N'.
+              88 FIM-DO-ARQUIVO        VALUE 'S'.
+           03 WS-REJEITADO-SW          PIC X       VALUE 'N'.
+              88 TRANSACAO-REJEITADA   VALUE 'S'.
+           03 WS-DEMO-SW               PIC X       VALUE 'N'.
+              88 CLIENTE-NAO-ENCONTRADO VALUE 'S'.
+       01 WS-REJEICAO.
+           03 WS-RAZAO                 PIC 99      VALUE ZERO.
+           03 WS-DESCRICAO             PIC X(30)   VALUE SPACES.
+           03 WS-CAMPO-ERRO            PIC X(10)   VALUE SPACES.
+       01 WS-CONTADORES.
+           03 WS-CNT-LIDOS             PIC 9(07)   VALUE ZERO.
+           03 WS-CNT-ACEITOS           PIC 9(07)   VALUE ZERO.
+           03 WS-CNT-REJEITADOS        PIC 9(07)   VALUE ZERO.
+           03 WS-CNT-POR-RAZAO OCCURS 9 TIMES
+                                PIC 9(07) VALUE ZERO.
+           03 WS-IDX-RELATORIO         PIC 99      VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             PERFORM P100-INICIALIZA
-            PERFORM P500-CALC
+            PERFORM P500-CALC UNTIL FIM-DO-ARQUIVO
             PERFORM P900-FIM
             .
 
-       P000-ERRO.
-            DISPLAY "ERROR DE PROCESSAMENTO."
-            PERFORM P900-FIM
+       P050-ABORTA.
+      *    Setup or I/O failure - no recovery is possible, the run
+      *    stops here instead of continuing record by record.
+            DISPLAY "COBOLIF ABENDED - ERRO FATAL DE PROCESSAMENTO."
+            MOVE 16 TO RETURN-CODE
+            GOBACK
             .
        P100-INICIALIZA.
-            INITIALISE WS-VARIAVEIS.
+            INITIALIZE WS-VARIAVEIS
+            OPEN INPUT TRANFILE
+            IF NOT TRANFILE-OK
+                DISPLAY 'ERRO ABERTURA TRANFILE: '
+                   WS-TRANFILE-STATUS
+                PERFORM P050-ABORTA
+            END-IF
+            PERFORM P105-VERIFICA-PARM
+            OPEN INPUT DEMOFILE
+            IF NOT DEMOFILE-OK
+                DISPLAY 'ERRO ABERTURA DEMOFILE: '
+                   WS-DEMOFILE-STATUS
+                PERFORM P050-ABORTA
+            END-IF
+            PERFORM P120-LE-PARAMETROS
+            PERFORM P140-VERIFICA-RESTART
+            IF EM-RECUPERACAO
+                OPEN EXTEND EXCPFILE
+            ELSE
+                OPEN OUTPUT EXCPFILE
+            END-IF
+            IF NOT EXCPFILE-OK
+                DISPLAY 'ERRO ABERTURA EXCPFILE: '
+                   WS-EXCPFILE-STATUS
+                PERFORM P050-ABORTA
+            END-IF
+            IF EM-RECUPERACAO
+                OPEN EXTEND AUDFILE
+            ELSE
+                OPEN OUTPUT AUDFILE
+            END-IF
+            IF NOT AUDFILE-OK
+                DISPLAY 'ERRO ABERTURA AUDFILE: '
+                   WS-AUDFILE-STATUS
+                PERFORM P050-ABORTA
+            END-IF
+            PERFORM P110-LE-TRANFILE
+            .
 
-       P500-CALC.
-            SET WS-NUM-2                   TO 5
-            COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
-                               ON SIZE ERROR PERFORM P000-ERRO
-            END-COMPUTE
-            MOVE 'TEXTO'                   TO WS-TEXTO
+       P105-VERIFICA-PARM.
+      *    Read ahead of P140-VERIFICA-RESTART so RODADA-DE-RESTART is
+      *    known in time to drive CHKFILE's own restart logic. Whether
+      *    EXCPFILE/AUDFILE open EXTEND or OUTPUT is decided later,
+      *    off EM-RECUPERACAO once P140 has confirmed a checkpoint was
+      *    actually found - not off this raw PARM value - so a
+      *    RESTART run against a missing/empty CHKFILE (which falls
+      *    back to a fresh run of its own) does not truncate-then-
+      *    reopen-EXTEND the exception report and audit trail and
+      *    does not append duplicate exception/audit records onto a
+      *    trail that was never actually re-entered mid-stream.
+            ACCEPT WS-PARM-ARG FROM COMMAND-LINE
+            IF WS-PARM-ARG = 'RESTART'
+                SET RODADA-DE-RESTART TO TRUE
+            END-IF
+            IF WS-PARM-ARG = 'CORRECAO'
+                SET MODO-CORRECAO TO TRUE
+            END-IF
+            .
 
-            IF WS-NUM-2 IS NUMERIC THEN
-                DISPLAY 'CAMPO NUMERICO'
+       P140-VERIFICA-RESTART.
+      *    A restart rerun picks the last checkpoint off CHKFILE and
+      *    skips TRANFILE back up to that key instead of reprocessing
+      *    the whole day's batch after a mid-run failure.
+            IF RODADA-DE-RESTART
+                OPEN INPUT CHKFILE
+                IF CHKFILE-OK
+                    PERFORM P142-LE-ULTIMO-CHECKPOINT
+                        UNTIL FIM-DO-ARQUIVO
+                    CLOSE CHKFILE
+                    MOVE 'N' TO WS-EOF-SW
+                    IF WS-ULTIMA-CHAVE GREATER ZERO
+                        SET EM-RECUPERACAO TO TRUE
+                    END-IF
+                    OPEN EXTEND CHKFILE
+                ELSE
+                    DISPLAY 'CHKFILE NAO ENCONTRADO, SEM RESTART.'
+                    OPEN OUTPUT CHKFILE
+                END-IF
             ELSE
-                DISPLAY 'CAMPO NAO NUMERICO'
-                PERFORM P000-ERRO
+                OPEN OUTPUT CHKFILE
+            END-IF
+            IF NOT CHKFILE-OK
+                DISPLAY 'ERRO ABERTURA CHKFILE: ' WS-CHKFILE-STATUS
+                PERFORM P050-ABORTA
             END-IF
+            .
+
+       P142-LE-ULTIMO-CHECKPOINT.
+            READ CHKFILE
+                AT END
+                    SET FIM-DO-ARQUIVO TO TRUE
+                NOT AT END
+                    MOVE CK-ID-CLIENTE      TO WS-ULTIMA-CHAVE
+                    MOVE CK-CNT-LIDOS       TO WS-CNT-LIDOS
+                    MOVE CK-CNT-ACEITOS     TO WS-CNT-ACEITOS
+                    MOVE CK-CNT-REJEITADOS  TO WS-CNT-REJEITADOS
+            END-READ
+            .
 
-            DISPLAY 'INFORME O VALOR PARA O STATUS: '
-            ACCEPT WS-STATUS
+       P120-LE-PARAMETROS.
+      *    Edit thresholds come from a parameter file so ops can
+      *    change them without a recompile. If the file is not
+      *    present the shop-standard defaults above still apply.
+            OPEN INPUT PARMFILE
+            IF PARMFILE-OK
+                READ PARMFILE
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        MOVE PM-LINHA-LIMITE  TO WS-LINHA-LIMITE
+                        MOVE PM-CODIGO-VALIDO TO WS-CODIGO-VALIDO
+                END-READ
+                CLOSE PARMFILE
+            ELSE
+                DISPLAY 'PARMFILE NAO ENCONTRADO, USANDO DEFAULTS.'
+            END-IF
+            .
 
-            IF WS-STATUS = 1 THEN
-            DISPLAY 'HOMEM'.
-            IF WS-STATUS = 2 THEN
-            DISPLAY 'MULHER'.
-            IF WS-STATUS = 3 THEN
-            DISPLAY 'OUTRO'.
-            IF WS-STATUS GREATER 3
-            PERFORM P000-ERRO.
+       P110-LE-TRANFILE.
+      *    On a restart run, P112 is performed again and again until
+      *    it works its way past the checkpointed key - those records
+      *    were already edited, accepted/rejected, and audited on the
+      *    run that failed, so they are skipped rather than reread.
+      *    The checkpointed record itself is also already processed,
+      *    so finding it (CHAVE-DO-CHECKPOINT-ACHADA) calls for one
+      *    more read to land on the first genuinely unprocessed record
+      *    instead of leaving the checkpointed one as current.
+            MOVE 'N' TO WS-CHAVE-ACHADA-SW
+            PERFORM P112-LE-UM-REGISTRO
+            PERFORM P112-LE-UM-REGISTRO
+                UNTIL NOT EM-RECUPERACAO OR FIM-DO-ARQUIVO
+            IF CHAVE-DO-CHECKPOINT-ACHADA AND NOT FIM-DO-ARQUIVO
+                PERFORM P112-LE-UM-REGISTRO
+            END-IF
+            .
 
-            DISPLAY 'INFORME O NUMERO DE LINHAS: '
-            ACCEPT WS-LINHA
+       P112-LE-UM-REGISTRO.
+            READ TRANFILE
+                AT END
+                    SET FIM-DO-ARQUIVO TO TRUE
+                NOT AT END
+                    IF NOT TRANFILE-OK
+                        DISPLAY 'ERRO LEITURA TRANFILE: '
+                           WS-TRANFILE-STATUS
+                        PERFORM P050-ABORTA
+                    END-IF
+                    MOVE TR-ID-CLIENTE TO WS-ID-CLIENTE
+                    IF EM-RECUPERACAO
+                        IF WS-ID-CLIENTE = WS-ULTIMA-CHAVE
+                            MOVE 'N' TO WS-RECUPERANDO-SW
+                            SET CHAVE-DO-CHECKPOINT-ACHADA TO TRUE
+                        END-IF
+                    ELSE
+                        PERFORM P130-LE-DEMOFILE
+                    END-IF
+            END-READ
+            .
 
-            DISPLAY 'INFORME O NUMERO DO CODIGO: '
-            ACCEPT WS-CODIGO
+       P130-LE-DEMOFILE.
+      *    The fields edited below come from the customer demographic
+      *    master, keyed by the id carried on the day's intake slip -
+      *    not from whatever an operator keys in.
+            SET WS-DEMO-SW TO 'N'
+            MOVE WS-ID-CLIENTE TO DM-ID-CLIENTE
+            READ DEMOFILE
+                INVALID KEY
+                    SET CLIENTE-NAO-ENCONTRADO TO TRUE
+                    MOVE ZERO TO WS-STATUS
+                    MOVE ZERO TO WS-LINHA
+                    MOVE ZERO TO WS-CODIGO
+                    MOVE ZERO TO WS-CAMPO
+                    MOVE ZERO TO WS-DADO
+                NOT INVALID KEY
+                    MOVE DM-STATUS     TO WS-STATUS
+                    MOVE DM-LINHA      TO WS-LINHA
+                    MOVE DM-CODIGO     TO WS-CODIGO
+                    MOVE DM-CAMPO      TO WS-CAMPO
+                    MOVE DM-DADO       TO WS-DADO
+            END-READ
+            .
 
-            DISPLAY 'INFORME O NUMERO DO CAMPO: '
-            ACCEPT WS-CAMPO
+       P500-CALC.
+            SET WS-REJEITADO-SW TO 'N'
+            MOVE ZERO TO WS-RAZAO
+            MOVE SPACES TO WS-DESCRICAO
+            MOVE SPACES TO WS-CAMPO-ERRO
+            MOVE ZERO TO WS-NUM-1
+            ADD 1 TO WS-CNT-LIDOS
 
-            DISPLAY 'INFORME O NUMERO DO DADO: '
-            ACCEPT WS-DADO
+            PERFORM P510-EDITA-TRANSACAO THRU P510-EXIT
 
-            IF WS-LINHA GREATER 30
-                DISPLAY 'OK, LINHA MAIOR QUE 30.'
+            IF TRANSACAO-REJEITADA
+                PERFORM P800-REJEITA
             ELSE
-                PERFORM P000-ERRO
+                ADD 1 TO WS-CNT-ACEITOS
+                PERFORM P700-ACEITA
+            END-IF
+
+            PERFORM P750-GRAVA-AUDITORIA
 
-            IF WS-CODIGO = 2
-                DISPLAY 'OK, CODIGO CORRETO.'
+            DIVIDE WS-CNT-LIDOS BY WS-CHECKPOINT-A-CADA
+                GIVING WS-CKPT-QUOCIENTE
+                REMAINDER WS-CKPT-RESTO
+            IF WS-CKPT-RESTO = ZERO
+                PERFORM P760-GRAVA-CHECKPOINT
+            END-IF
+
+            PERFORM P110-LE-TRANFILE
+            .
+
+       P510-EDITA-TRANSACAO.
+            IF CLIENTE-NAO-ENCONTRADO
+                MOVE 6 TO WS-RAZAO
+                MOVE 'CLIENTE NAO ENCONTRADO NO DEMOFILE' TO
+                   WS-DESCRICAO
+                MOVE 'ID-CLIENTE' TO WS-CAMPO-ERRO
+                SET TRANSACAO-REJEITADA TO TRUE
+                GO TO P510-EXIT
+            END-IF
+
+            PERFORM P515-OBTEM-NUM-2 THRU P515-EXIT
+            MOVE 'TEXTO'                   TO WS-TEXTO
+
+            SET WS-STATUS-IDX TO 1
+            SEARCH WS-STATUS-ITEM
+                AT END
+                    MOVE 1 TO WS-RAZAO
+                    MOVE 'STATUS INVALIDO' TO WS-DESCRICAO
+                    MOVE 'WS-STATUS' TO WS-CAMPO-ERRO
+                    SET TRANSACAO-REJEITADA TO TRUE
+                    GO TO P510-EXIT
+                WHEN WS-STATUS-COD (WS-STATUS-IDX) = WS-STATUS
+                    CONTINUE
+            END-SEARCH
+
+            IF WS-LINHA NOT GREATER WS-LINHA-LIMITE
+                MOVE 2 TO WS-RAZAO
+                MOVE 'LINHA NAO MAIOR QUE O LIMITE' TO WS-DESCRICAO
+                MOVE 'WS-LINHA' TO WS-CAMPO-ERRO
+                SET TRANSACAO-REJEITADA TO TRUE
+                GO TO P510-EXIT
+            END-IF
+
+            IF WS-CODIGO NOT = WS-CODIGO-VALIDO
+                MOVE 3 TO WS-RAZAO
+                MOVE 'CODIGO INCORRETO' TO WS-DESCRICAO
+                MOVE 'WS-CODIGO' TO WS-CAMPO-ERRO
+                SET TRANSACAO-REJEITADA TO TRUE
+                GO TO P510-EXIT
+            END-IF
+
+            IF WS-CAMPO LESS WS-DADO
+                MOVE 4 TO WS-RAZAO
+                MOVE 'CAMPO MENOR QUE DADO' TO WS-DESCRICAO
+                MOVE 'WS-CAMPO' TO WS-CAMPO-ERRO
+                SET TRANSACAO-REJEITADA TO TRUE
+                GO TO P510-EXIT
+            END-IF
+           .
+       P510-EXIT.
+            EXIT.
+
+      *    In a normal batch run WS-NUM-2 is just the fixed auxiliary
+      *    multiplier used by the calculation below. A CORRECAO run
+      *    (WS-PARM-ARG = 'CORRECAO') instead keys this value in by
+      *    hand for the handful of transactions a clerk is correcting
+      *    interactively, so a mistyped entry gets re-prompted instead
+      *    of blowing up the calculation - up to WS-MAX-TENTATIVAS
+      *    tries before the transaction is rejected same as any other
+      *    edit failure.
+       P515-OBTEM-NUM-2.
+            MOVE ZERO TO WS-TENTATIVAS
+            MOVE 'N' TO WS-NUM2-SW
+            IF MODO-CORRECAO
+                PERFORM P516-TENTA-NUM-2
+                    UNTIL WS-NUM-2-OK
+                       OR WS-TENTATIVAS NOT LESS WS-MAX-TENTATIVAS
             ELSE
-                PERFORM P000-ERRO
+                SET WS-NUM-2 TO 5
+                COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
+                    ON SIZE ERROR
+                        MOVE 5 TO WS-RAZAO
+                        MOVE 'ERRO NO CALCULO AUXILIAR' TO
+                           WS-DESCRICAO
+                        MOVE 'WS-NUM-1' TO WS-CAMPO-ERRO
+                        SET TRANSACAO-REJEITADA TO TRUE
+                        GO TO P510-EXIT
+                    NOT ON SIZE ERROR
+                        SET WS-NUM-2-OK TO TRUE
+                END-COMPUTE
+            END-IF
 
-            IF WS-CAMPO NOT LESS WS-DADO
-                DISPLAY 'OK!'
+            IF NOT WS-NUM-2-OK
+                MOVE 5 TO WS-RAZAO
+                MOVE 'CAMPO AUXILIAR NAO NUMERICO' TO WS-DESCRICAO
+                MOVE 'WS-NUM-2' TO WS-CAMPO-ERRO
+                SET TRANSACAO-REJEITADA TO TRUE
+                GO TO P510-EXIT
+            END-IF
+            .
+       P515-EXIT.
+            EXIT.
+
+       P516-TENTA-NUM-2.
+            ADD 1 TO WS-TENTATIVAS
+            IF WS-TENTATIVAS GREATER 1
+                DISPLAY 'VALOR INVALIDO - TENTATIVA ' WS-TENTATIVAS
+                   ' DE ' WS-MAX-TENTATIVAS
             ELSE
-                PERFORM P000-ERRO
+                DISPLAY 'DIGITE O VALOR AUXILIAR (WS-NUM-2): '
+            END-IF
+            ACCEPT WS-NUM-2
+            MOVE 'N' TO WS-NUM2-SW
+            IF WS-NUM-2 IS NUMERIC
+                COMPUTE WS-NUM-1 = WS-NUM-1 + (WS-NUM-2 * 3)
+                    ON SIZE ERROR
+                        CONTINUE
+                    NOT ON SIZE ERROR
+                        SET WS-NUM-2-OK TO TRUE
+                END-COMPUTE
+            END-IF
+            .
+
+       P700-ACEITA.
+            DISPLAY WS-STATUS-DESC (WS-STATUS-IDX)
+
+            DISPLAY 'OK, LINHA MAIOR QUE O LIMITE.'
+            DISPLAY 'OK, CODIGO CORRETO.'
+            DISPLAY 'OK!'
 
             COMPUTE WS-NUM-1 = WS-NUM-2 * -1
 
-            IF WS-NUM-1 IS NEGATIVE THEN
+            IF WS-NUM-1 IS NEGATIVE
                 DISPLAY 'OK, NEGATIVO.'
             ELSE
                 DISPLAY 'OK, POSITIVO.'
@@ -97,7 +493,85 @@
                 DISPLAY 'OK, CALCULO CERTO: ' WS-NUM-2
             ELSE
                 DISPLAY 'ERRO, A SAIDA FOI: ' WS-NUM-2
-           .
+            END-IF
+            .
+
+       P800-REJEITA.
+            DISPLAY 'TRANSACAO REJEITADA - ' WS-DESCRICAO
+            ADD 1 TO WS-CNT-REJEITADOS
+            ADD 1 TO WS-CNT-POR-RAZAO (WS-RAZAO)
+            MOVE WS-ID-CLIENTE  TO EX-ID-CLIENTE
+            MOVE WS-CAMPO-ERRO  TO EX-CAMPO-ERRO
+            MOVE WS-RAZAO       TO EX-RAZAO
+            MOVE WS-DESCRICAO   TO EX-DESCRICAO
+            MOVE WS-STATUS      TO EX-STATUS
+            MOVE WS-LINHA       TO EX-LINHA
+            MOVE WS-CODIGO      TO EX-CODIGO
+            MOVE WS-CAMPO       TO EX-CAMPO
+            MOVE WS-DADO        TO EX-DADO
+            WRITE EX-REGISTRO
+            .
+
+       P750-GRAVA-AUDITORIA.
+      *    Durable disposition trail for compliance - one record per
+      *    transaction, accepted or not.
+            ACCEPT WS-TS-DATA FROM DATE YYYYMMDD
+            ACCEPT WS-TS-HORA FROM TIME
+            MOVE WS-ID-CLIENTE   TO AU-ID-CLIENTE
+            MOVE WS-STATUS       TO AU-STATUS
+            MOVE WS-LINHA        TO AU-LINHA
+            MOVE WS-CODIGO       TO AU-CODIGO
+            MOVE WS-CAMPO        TO AU-CAMPO
+            MOVE WS-DADO         TO AU-DADO
+            MOVE WS-RAZAO        TO AU-RAZAO
+            MOVE WS-TS-DATA      TO AU-DATA
+            MOVE WS-TS-HORA      TO AU-HORA
+            IF TRANSACAO-REJEITADA
+                SET AU-REJEITADO TO TRUE
+            ELSE
+                SET AU-ACEITO TO TRUE
+            END-IF
+            WRITE AU-REGISTRO
+            .
+
+       P760-GRAVA-CHECKPOINT.
+      *    Periodic checkpoint - if the job dies partway through, a
+      *    RESTART rerun resumes just past this key instead of from
+      *    record one of TRANFILE.
+            MOVE WS-ID-CLIENTE      TO CK-ID-CLIENTE
+            MOVE WS-CNT-LIDOS       TO CK-CNT-LIDOS
+            MOVE WS-CNT-ACEITOS     TO CK-CNT-ACEITOS
+            MOVE WS-CNT-REJEITADOS  TO CK-CNT-REJEITADOS
+            WRITE CK-REGISTRO
+            .
+
+       P950-RELATORIO.
+      *    Control totals - the edit job has to balance like any
+      *    other edit run in this shop.
+            DISPLAY '========================================'
+            DISPLAY 'COBOLIF - RELATORIO DE CONTROLE'
+            DISPLAY 'REGISTROS LIDOS ..........: ' WS-CNT-LIDOS
+            DISPLAY 'REGISTROS ACEITOS ........: ' WS-CNT-ACEITOS
+            DISPLAY 'REGISTROS REJEITADOS .....: ' WS-CNT-REJEITADOS
+            PERFORM P960-DETALHE-RAZAO
+                VARYING WS-IDX-RELATORIO FROM 1 BY 1
+                UNTIL WS-IDX-RELATORIO > 9
+            DISPLAY '========================================'
+            .
+
+       P960-DETALHE-RAZAO.
+            IF WS-CNT-POR-RAZAO (WS-IDX-RELATORIO) GREATER ZERO
+                DISPLAY '  RAZAO ' WS-IDX-RELATORIO ' - REJEITADOS: '
+                   WS-CNT-POR-RAZAO (WS-IDX-RELATORIO)
+            END-IF
+            .
+
        P900-FIM.
-            STOP RUN.
+            PERFORM P950-RELATORIO
+            CLOSE TRANFILE
+            CLOSE EXCPFILE
+            CLOSE AUDFILE
+            CLOSE DEMOFILE
+            CLOSE CHKFILE
+            GOBACK.
        END PROGRAM COBOLIF.
