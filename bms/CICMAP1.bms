@@ -0,0 +1,36 @@
+*---------------------------------------------------------------*
+* MAPSET: CICMAP1                                                *
+* PURPOSE: SINGLE-SCREEN INQUIRY MAP FOR CICPGM1 - PROMPTS THE    *
+*          OPERATOR FOR A NAME AND ECHOES IT BACK ON RE-ENTRY.    *
+*---------------------------------------------------------------*
+CICMAP1  DFHMSD TYPE=&SYSPARM,                                         X
+               MODE=INOUT,                                             X
+               LANG=COBOL,                                             X
+               STORAGE=AUTO,                                           X
+               TIOAPFX=YES,                                            X
+               CTRL=FREEKB
+*
+CICM1    DFHMDI SIZE=(24,80),                                          X
+               LINE=1,                                                 X
+               COLUMN=1
+*
+TITULO   DFHMDF POS=(1,30),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='CICPGM1 - INQUIRY'
+*
+NOMEL    DFHMDF POS=(3,1),                                             X
+               LENGTH=16,                                              X
+               ATTRB=(PROT,BRT),                                       X
+               INITIAL='DIGITE O NOME:  '
+*
+NOME     DFHMDF POS=(3,18),                                            X
+               LENGTH=20,                                              X
+               ATTRB=(UNPROT,IC,FSET)
+*
+MSGL     DFHMDF POS=(5,1),                                             X
+               LENGTH=79,                                              X
+               ATTRB=(PROT,NORM)
+*
+         DFHMSD TYPE=FINAL
+         END
