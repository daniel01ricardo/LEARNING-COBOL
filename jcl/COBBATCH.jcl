@@ -0,0 +1,80 @@
+//COBBATCH JOB (ACCTNO),'EDIT DEMOGRAFICO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* OVERNIGHT BATCH STREAM - RUNS THE DEMOGRAPHIC INTAKE EDIT
+//* (COBOLIF) FOLLOWED BY THE FIBONACCI SCHEDULE SEED (FIBOCOB).
+//* BOTH PROGRAMS NOW READ THEIR INPUT FROM DD-ALLOCATED FILES,
+//* SO THIS STREAM REPLACES THE OLD AD-HOC INTERACTIVE RUNS.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=COBOLIF
+//*        NORMAL RUN: THE CHKFILE/EXCPFILE/AUDFILE DDS BELOW EACH
+//*        CREATE A FRESH DATA SET (DISP=NEW). TO RESTART A FAILED RUN
+//*        FROM ITS LAST CHECKPOINT, RESUBMIT WITH PARM='RESTART' ON
+//*        THIS EXEC CARD, COMMENT OUT THOSE THREE DD STATEMENTS, AND
+//*        UNCOMMENT THE THREE DD STATEMENTS MARKED "RESTART" BELOW
+//*        EACH OF THEM - THEY POINT DISP=SHR AT THE SAME DATA SETS
+//*        THE FAILED RUN WROTE (COBOLIF OPENS EXCPFILE/AUDFILE EXTEND
+//*        ON A RESTART RUN), INSTEAD OF TRYING TO RE-CREATE (AND
+//*        CATALOG A DUPLICATE OF) DATA SETS THAT ALREADY EXIST FROM
+//*        THE FAILED RUN.
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//TRANFILE DD DISP=SHR,DSN=PROD.DEMOGRAFICO.TRANFILE
+//PARMFILE DD DISP=SHR,DSN=PROD.DEMOGRAFICO.PARMFILE
+//DEMOFILE DD DISP=SHR,DSN=PROD.DEMOGRAFICO.DEMOFILE
+//CHKFILE  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DEMOGRAFICO.CHKFILE.D&YYMMDD,
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=27,BLKSIZE=2700)
+//*RESTART: COMMENT OUT THE CHKFILE DD ABOVE AND UNCOMMENT THIS ONE -
+//*CHKFILE  DD DISP=SHR,DSN=PROD.DEMOGRAFICO.CHKFILE.D&YYMMDD
+//EXCPFILE DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DEMOGRAFICO.EXCPFILE.D&YYMMDD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=56,BLKSIZE=5600)
+//*RESTART: COMMENT OUT THE EXCPFILE DD ABOVE AND UNCOMMENT THIS ONE -
+//*EXCPFILE DD DISP=SHR,DSN=PROD.DEMOGRAFICO.EXCPFILE.D&YYMMDD
+//AUDFILE  DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.DEMOGRAFICO.AUDFILE.D&YYMMDD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=3300)
+//*RESTART: COMMENT OUT THE AUDFILE DD ABOVE AND UNCOMMENT THIS ONE -
+//*AUDFILE  DD DISP=SHR,DSN=PROD.DEMOGRAFICO.AUDFILE.D&YYMMDD
+//SYSOUT   DD SYSOUT=*
+//*
+//*--------------------------------------------------------------*
+//* FIBIDX IS A KSDS THAT FIBOCOB LOADS FROM SCRATCH EACH RUN (SEE
+//* ITS P100-INICIALIZA) - UNLIKE DEMOFILE, WHICH IS AN EXTERNALLY
+//* MAINTAINED MASTER THIS STREAM ONLY EVER READS, FIBIDX HAS NO
+//* OTHER OWNER, SO THE CLUSTER HAS TO BE DEFINED SOMEWHERE IN THIS
+//* STREAM RATHER THAN OUT-OF-BAND. STEP015A CHECKS WHETHER IT IS
+//* ALREADY CATALOGED; STEP015B ONLY DEFINES IT WHEN STEP015A CAME
+//* BACK NOT-FOUND, SO THIS STREAM STAYS RERUNNABLE NIGHT AFTER
+//* NIGHT WITHOUT AN OPERATOR HAVING TO COMMENT/UNCOMMENT A STEP.
+//*--------------------------------------------------------------*
+//STEP015A EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  LISTCAT ENTRIES('PROD.FIBONACCI.FIBIDX')
+/*
+//STEP015B EXEC PGM=IDCAMS,COND=(0,EQ,STEP015A)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE CLUSTER (NAME(PROD.FIBONACCI.FIBIDX)     -
+       INDEXED                                     -
+       KEYS(4 0)                                   -
+       RECORDSIZE(22 22)                           -
+       TRACKS(1 1)                                 -
+       REUSE )                                      -
+       DATA  (NAME(PROD.FIBONACCI.FIBIDX.DATA))    -
+       INDEX (NAME(PROD.FIBONACCI.FIBIDX.INDEX))
+/*
+//STEP020  EXEC PGM=FIBOCOB,PARM='0025',COND=(0,NE,STEP010)
+//STEPLIB  DD DISP=SHR,DSN=PROD.BATCH.LOADLIB
+//FIBPARM  DD DISP=SHR,DSN=PROD.FIBONACCI.FIBPARM
+//FIBOUT   DD DISP=(NEW,CATLG,DELETE),
+//             DSN=PROD.FIBONACCI.FIBOUT.D&YYMMDD,
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=7986)
+//FIBIDX   DD DISP=SHR,DSN=PROD.FIBONACCI.FIBIDX
+//SYSOUT   DD SYSOUT=*
+//
