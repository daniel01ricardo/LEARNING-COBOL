@@ -1,19 +1,148 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: General-purpose multi-field data entry template -
+      *          prompts for several fields, validates each one in
+      *          turn, and writes the captured values to an output
+      *          record. Copy this program and rename PROGRAM-ID as
+      *          the starting point for a new quick data-capture
+      *          utility; this copy also runs as PROGCOMM, the third
+      *          step of the nightly suite (see SUITEDRV). When an
+      *          ENTIN file is present the fields come from there
+      *          instead of the console, same as PARMFILE is optional
+      *          in COBOLIF, so the unattended suite run has no
+      *          console to wait on.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       PROGRAM-ID. PROGCOMM.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ENTIN ASSIGN TO "ENTIN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTIN-STATUS.
+           SELECT ENTOUT ASSIGN TO "ENTOUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ENTOUT-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  ENTIN.
+       01  EN-ENTRADA.
+           03 EN-NOME-IN               PIC X(20).
+           03 EN-IDADE-IN               PIC 99.
+           03 EN-VALOR-IN              PIC 9(05)V99.
+       FD  ENTOUT.
+       01  EN-REGISTRO.
+           03 EN-NOME                  PIC X(20).
+           03 EN-IDADE                 PIC 99.
+           03 EN-VALOR                 PIC 9(05)V99.
        WORKING-STORAGE SECTION.
-       77 WS-MOSTRA            PIC X(20) VALUE SPACES.
+       01 WS-ARQUIVOS.
+           03 WS-ENTIN-STATUS          PIC XX.
+              88 ENTIN-OK              VALUE '00'.
+           03 WS-ENTOUT-STATUS         PIC XX.
+              88 ENTOUT-OK             VALUE '00'.
+       01 WS-MODO.
+      *    ENTIN present means this run is batch-driven (e.g. by
+      *    SUITEDRV) - the fields come from ENTIN instead of prompting
+      *    a console that an unattended run will never get input from.
+           03 WS-MODO-BATCH-SW         PIC X      VALUE 'N'.
+              88 WS-MODO-BATCH         VALUE 'S'.
+       01 WS-CAMPOS.
+           03 WS-NOME                  PIC X(20)  VALUE SPACES.
+           03 WS-IDADE                 PIC 99     VALUE ZERO.
+           03 WS-VALOR                 PIC 9(05)V99 VALUE ZERO.
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            DISPLAY "DIGITE A PRIMEIRA VARIAVEL: "
-            ACCEPT WS-MOSTRA
-            DISPLAY "A PRIMEIRA VARIAVEL E " WS-MOSTRA
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+            PERFORM P100-INICIALIZA
+            IF WS-MODO-BATCH
+                PERFORM P150-LE-ENTRADA-BATCH
+            ELSE
+                PERFORM P200-CAPTURA-NOME
+                PERFORM P300-CAPTURA-IDADE
+                PERFORM P400-CAPTURA-VALOR
+            END-IF
+            PERFORM P700-GRAVA-REGISTRO
+            PERFORM P900-FIM
+            .
+
+       P050-ABORTA.
+            DISPLAY "PROGCOMM ABENDED - ERRO FATAL DE PROCESSAMENTO."
+            MOVE 16 TO RETURN-CODE
+            GOBACK
+            .
+
+       P100-INICIALIZA.
+            OPEN INPUT ENTIN
+            IF ENTIN-OK
+                SET WS-MODO-BATCH TO TRUE
+            END-IF
+            OPEN OUTPUT ENTOUT
+            IF NOT ENTOUT-OK
+                DISPLAY 'ERRO ABERTURA ENTOUT: ' WS-ENTOUT-STATUS
+                PERFORM P050-ABORTA
+            END-IF
+            .
+
+       P150-LE-ENTRADA-BATCH.
+            READ ENTIN
+                AT END
+                    DISPLAY 'ENTIN SEM REGISTROS, CAMPOS ZERADOS.'
+                NOT AT END
+                    MOVE EN-NOME-IN  TO WS-NOME
+                    MOVE EN-IDADE-IN TO WS-IDADE
+                    MOVE EN-VALOR-IN TO WS-VALOR
+                    IF WS-IDADE IS NOT NUMERIC
+                        DISPLAY "IDADE INVALIDA NO ENTIN, ZERADA."
+                        MOVE ZERO TO WS-IDADE
+                    END-IF
+                    IF WS-VALOR IS NOT NUMERIC
+                        DISPLAY "VALOR INVALIDO NO ENTIN, ZERADO."
+                        MOVE ZERO TO WS-VALOR
+                    END-IF
+            END-READ
+            .
+
+       P200-CAPTURA-NOME.
+            DISPLAY "DIGITE O NOME: "
+            ACCEPT WS-NOME
+            DISPLAY "NOME INFORMADO: " WS-NOME
+            .
+
+       P300-CAPTURA-IDADE.
+            DISPLAY "DIGITE A IDADE: "
+            ACCEPT WS-IDADE
+            IF WS-IDADE IS NOT NUMERIC
+                DISPLAY "IDADE INVALIDA, ASSUMINDO ZERO."
+                MOVE ZERO TO WS-IDADE
+            ELSE
+                DISPLAY "IDADE INFORMADA: " WS-IDADE
+            END-IF
+            .
+
+       P400-CAPTURA-VALOR.
+            DISPLAY "DIGITE O VALOR: "
+            ACCEPT WS-VALOR
+            IF WS-VALOR IS NOT NUMERIC
+                DISPLAY "VALOR INVALIDO, ASSUMINDO ZERO."
+                MOVE ZERO TO WS-VALOR
+            ELSE
+                DISPLAY "VALOR INFORMADO: " WS-VALOR
+            END-IF
+            .
+
+       P700-GRAVA-REGISTRO.
+            MOVE WS-NOME  TO EN-NOME
+            MOVE WS-IDADE TO EN-IDADE
+            MOVE WS-VALOR TO EN-VALOR
+            WRITE EN-REGISTRO
+            .
+
+       P900-FIM.
+            IF WS-MODO-BATCH
+                CLOSE ENTIN
+            END-IF
+            CLOSE ENTOUT
+            GOBACK.
+       END PROGRAM PROGCOMM.
