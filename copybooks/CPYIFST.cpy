@@ -0,0 +1,15 @@
+      ******************************************************************
+      * Copybook: CPYIFST
+      * Purpose:  Status-code classification table for the demographic
+      *           intake edit. New status values are added here, as
+      *           data, instead of adding another IF to the program.
+      ******************************************************************
+       01 WS-TABELA-STATUS-INIC.
+           03 FILLER                   PIC X(11) VALUE '1HOMEM     '.
+           03 FILLER                   PIC X(11) VALUE '2MULHER    '.
+           03 FILLER                   PIC X(11) VALUE '3OUTRO     '.
+       01 WS-TABELA-STATUS REDEFINES WS-TABELA-STATUS-INIC.
+           03 WS-STATUS-ITEM OCCURS 3 TIMES
+                              INDEXED BY WS-STATUS-IDX.
+               05 WS-STATUS-COD        PIC 9.
+               05 WS-STATUS-DESC       PIC X(10).
