@@ -0,0 +1,38 @@
+      ******************************************************************
+      * Copybook: CICMAP1
+      * Purpose:  Symbolic map for mapset CICMAP1 (see bms/CICMAP1.bms).
+      *           Generated from the BMS source - do not hand-edit the
+      *           field layout without re-running the map assembly.
+      ******************************************************************
+       01  CICMAP1I.
+           02 FILLER                  PIC X(12).
+           02 TITULOL                 COMP PIC S9(4).
+           02 TITULOF                 PIC X.
+           02 FILLER REDEFINES TITULOF.
+              03 TITULOA              PIC X.
+           02 TITULOI                 PIC X(20).
+           02 NOMELL                  COMP PIC S9(4).
+           02 NOMELF                  PIC X.
+           02 FILLER REDEFINES NOMELF.
+              03 NOMELA               PIC X.
+           02 NOMELI                  PIC X(16).
+           02 NOMEL                   COMP PIC S9(4).
+           02 NOMEF                   PIC X.
+           02 FILLER REDEFINES NOMEF.
+              03 NOMEA                PIC X.
+           02 NOMEI                   PIC X(20).
+           02 MSGLL                   COMP PIC S9(4).
+           02 MSGLF                   PIC X.
+           02 FILLER REDEFINES MSGLF.
+              03 MSGLA                PIC X.
+           02 MSGLI                   PIC X(79).
+       01  CICMAP1O REDEFINES CICMAP1I.
+           02 FILLER                  PIC X(12).
+           02 TITULOC                 PIC X.
+           02 TITULOO                 PIC X(20).
+           02 NOMELC                  PIC X.
+           02 NOMELO                  PIC X(16).
+           02 NOMEC                   PIC X.
+           02 NOMEO                   PIC X(20).
+           02 MSGLC                   PIC X.
+           02 MSGLO                   PIC X(79).
