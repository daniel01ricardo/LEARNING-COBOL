@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CPYIFRC
+      * Purpose:  Shared work-area layout for the demographic intake
+      *           fields edited by COBOLIF and any other edit program
+      *           that validates the same record shape.
+      ******************************************************************
+       01 WS-VARIAVEIS.
+           03 WS-ID-CLIENTE            PIC 9(06).
+           03 WS-NUM-1                 PIC S9(04)V99.
+           03 WS-NUM-2                 PIC S9(04)V99.
+           03 WS-TEXTO                 PIC X(20).
+           03 WS-STATUS                PIC 9.
+           03 WS-LINHA                 PIC 99.
+           03 WS-CODIGO                PIC 9.
+           03 WS-CAMPO                 PIC 99.
+           03 WS-DADO                  PIC 99.
