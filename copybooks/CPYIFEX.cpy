@@ -0,0 +1,19 @@
+      ******************************************************************
+      * Copybook: CPYIFEX
+      * Purpose:  Standard exception-record layout for demographic
+      *           intake rejects - record key, the field that failed
+      *           edit, the reject reason code/description, and the
+      *           original input values, all in one consistent shape
+      *           regardless of which edit in P510-EDITA-TRANSACAO
+      *           caused the reject.
+      ******************************************************************
+       01 EX-REGISTRO.
+           03 EX-ID-CLIENTE            PIC 9(06).
+           03 EX-CAMPO-ERRO            PIC X(10).
+           03 EX-RAZAO                 PIC 99.
+           03 EX-DESCRICAO             PIC X(30).
+           03 EX-STATUS                PIC 9.
+           03 EX-LINHA                 PIC 99.
+           03 EX-CODIGO                PIC 9.
+           03 EX-CAMPO                 PIC 99.
+           03 EX-DADO                  PIC 99.
