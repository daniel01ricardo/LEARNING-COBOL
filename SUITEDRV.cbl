@@ -0,0 +1,64 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Nightly batch suite driver - CALLs COBOLIF, FIBOCOB,
+      *          and PROGCOMM in sequence as one coordinated job,
+      *          checking RETURN-CODE after each CALL and stopping the
+      *          chain on the first failure instead of letting three
+      *          separately-submitted programs run regardless of each
+      *          other's outcome.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUITEDRV.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-PASSO-ATUAL           PIC X(08)   VALUE SPACES.
+       01 WS-SUITE-RC              PIC S9(04)  VALUE ZERO.
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            PERFORM P100-EXECUTA-COBOLIF
+            IF WS-SUITE-RC = ZERO
+                PERFORM P200-EXECUTA-FIBOCOB
+            END-IF
+            IF WS-SUITE-RC = ZERO
+                PERFORM P300-EXECUTA-PROGCOMM
+            END-IF
+            PERFORM P900-FIM
+            .
+
+       P100-EXECUTA-COBOLIF.
+            MOVE 'COBOLIF' TO WS-PASSO-ATUAL
+            CALL 'COBOLIF'
+            MOVE RETURN-CODE TO WS-SUITE-RC
+            PERFORM P800-VERIFICA-PASSO
+            .
+
+       P200-EXECUTA-FIBOCOB.
+            MOVE 'FIBOCOB' TO WS-PASSO-ATUAL
+            CALL 'FIBOCOB'
+            MOVE RETURN-CODE TO WS-SUITE-RC
+            PERFORM P800-VERIFICA-PASSO
+            .
+
+       P300-EXECUTA-PROGCOMM.
+            MOVE 'PROGCOMM' TO WS-PASSO-ATUAL
+            CALL 'PROGCOMM'
+            MOVE RETURN-CODE TO WS-SUITE-RC
+            PERFORM P800-VERIFICA-PASSO
+            .
+
+       P800-VERIFICA-PASSO.
+            IF WS-SUITE-RC NOT = ZERO
+                DISPLAY 'SUITEDRV - PASSO ' WS-PASSO-ATUAL
+                   ' FALHOU, RETURN-CODE = ' WS-SUITE-RC
+                DISPLAY 'SUITEDRV - CADEIA INTERROMPIDA.'
+            ELSE
+                DISPLAY 'SUITEDRV - PASSO ' WS-PASSO-ATUAL ' OK.'
+            END-IF
+            .
+
+       P900-FIM.
+            MOVE WS-SUITE-RC TO RETURN-CODE
+            GOBACK.
+       END PROGRAM SUITEDRV.
