@@ -1,7 +1,10 @@
       ******************************************************************
       * Author:
       * Date:
-      * Purpose:
+      * Purpose: Pseudo-conversational inquiry transaction built on
+      *          mapset CICMAP1 - sends the inquiry screen on first
+      *          entry, then receives and echoes the operator's input
+      *          on the re-entry triggered by that screen.
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
@@ -11,12 +14,126 @@
        WORKING-STORAGE SECTION.
        01 WS-MESSAGE           PIC X(40) VALUE 'HELLO WORLD'.
        01 WS-LENGTH           PIC S9(4) VALUE 11.
+       01 WS-RESP             PIC S9(8) COMP.
+       01 WS-RESP2            PIC S9(8) COMP.
+       01 WS-PONTEIRO         PIC S9(4) COMP.
+       01 WS-RESP-DISP        PIC -(8)9.
+       01 WS-RESP2-DISP       PIC -(8)9.
+       01 WS-MSG-ERRO         PIC X(60) VALUE SPACES.
+           COPY CICMAP1.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           03 CA-NOME              PIC X(20).
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+      *    EIBCALEN is zero on a fresh transaction start (no commarea
+      *    passed in) and non-zero on the re-entry after the screen
+      *    send below returns control to the terminal.
+           IF EIBCALEN = 0
+               PERFORM P100-PRIMEIRA-VEZ
+           ELSE
+               PERFORM P200-PROCESSA-RETORNO
+           END-IF
+           .
+
+       P100-PRIMEIRA-VEZ.
+           MOVE LOW-VALUE TO CICMAP1O
+           MOVE 'CICPGM1 - INQUIRY' TO TITULOO
+           MOVE 'DIGITE O NOME:  ' TO NOMELO
+           MOVE -1 TO NOMEL
+           EXEC CICS SEND MAP('CICM1')
+               MAPSET('CICMAP1')
+               FROM(CICMAP1O)
+               ERASE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM P900-TRATA-ERRO-CICS
+           ELSE
+               EXEC CICS RETURN
+                   TRANSID(EIBTRNID)
+                   COMMAREA(DFHCOMMAREA)
+                   LENGTH(LENGTH OF DFHCOMMAREA)
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   PERFORM P900-TRATA-ERRO-CICS
+               END-IF
+           END-IF
+           .
+
+       P200-PROCESSA-RETORNO.
+           EXEC CICS RECEIVE MAP('CICM1')
+               MAPSET('CICMAP1')
+               INTO(CICMAP1I)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC
+           EVALUATE WS-RESP
+               WHEN DFHRESP(NORMAL)
+                   MOVE NOMEI TO CA-NOME
+                   PERFORM P300-DEVOLVE-RESPOSTA
+               WHEN DFHRESP(MAPFAIL)
+      *            Operator pressed ENTER with nothing keyed - just
+      *            redisplay the inquiry screen instead of abending.
+                   PERFORM P100-PRIMEIRA-VEZ
+               WHEN OTHER
+                   PERFORM P900-TRATA-ERRO-CICS
+           END-EVALUATE
+           .
+
+       P300-DEVOLVE-RESPOSTA.
+           MOVE SPACES TO WS-MESSAGE
+           MOVE 1 TO WS-PONTEIRO
+           STRING 'OLA, ' DELIMITED BY SIZE
+                  CA-NOME DELIMITED BY SPACE
+                  INTO WS-MESSAGE
+               WITH POINTER WS-PONTEIRO
+           END-STRING
+           COMPUTE WS-LENGTH = WS-PONTEIRO - 1
            EXEC CICS SEND TEXT
-               FROM (WS-MESSAGE)
-               LENGTH (WS-LENGTH)
+               FROM(WS-MESSAGE)
+               LENGTH(WS-LENGTH)
+               ERASE
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
            END-EXEC
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               PERFORM P900-TRATA-ERRO-CICS
+           ELSE
+               EXEC CICS RETURN
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+               END-EXEC
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   PERFORM P900-TRATA-ERRO-CICS
+               END-IF
+           END-IF
+           .
 
+       P900-TRATA-ERRO-CICS.
+      *    No EXEC CICS HANDLE CONDITION in this program - every call
+      *    checks RESP itself, so a terminal I/O failure ends up here
+      *    with a message instead of falling through to a default
+      *    CICS abend.
+           MOVE SPACES TO WS-MSG-ERRO
+           MOVE WS-RESP  TO WS-RESP-DISP
+           MOVE WS-RESP2 TO WS-RESP2-DISP
+           STRING 'CICPGM1 - ERRO CICS RESP=' DELIMITED BY SIZE
+                  WS-RESP-DISP DELIMITED BY SIZE
+                  ' RESP2=' DELIMITED BY SIZE
+                  WS-RESP2-DISP DELIMITED BY SIZE
+                  INTO WS-MSG-ERRO
+           EXEC CICS SEND TEXT
+               FROM(WS-MSG-ERRO)
+               LENGTH(LENGTH OF WS-MSG-ERRO)
+               ERASE
+               NOHANDLE
+           END-EXEC
            EXEC CICS RETURN
+               NOHANDLE
+           END-EXEC
+           .
        END PROGRAM CICPGM1.
